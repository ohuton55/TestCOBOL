@@ -0,0 +1,44 @@
+//SAYCYC1  JOB (ACCTNO),'START OF CYCLE',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID,REGION=0M
+//*****************************************************************
+//* JOB:       SAYCYC1
+//* AUTHOR:    R. OKAFOR  -  BATCH SCHEDULING GROUP
+//* PURPOSE:   DAILY BATCH CYCLE - STEP010 RUNS SAYHEY AS THE
+//*            FIRST STEP OF THE CYCLE AND STAMPS THE START-OF-
+//*            CYCLE BANNER.  ITS CONDITION CODE GATES WHETHER THE
+//*            REST OF THE CYCLE IS ALLOWED TO RUN.
+//*
+//* MODIFICATION HISTORY:
+//*   01/19/2026  ROK  INITIAL VERSION.
+//*   01/22/2026  ROK  CODE REVIEW FIXES - SAYRPT IS NOW A GDG
+//*                    RELATIVE GENERATION LIKE SAYHIST SO THE STEP
+//*                    CAN RUN DAY AFTER DAY WITHOUT THE SECOND RUN
+//*                    FAILING ALLOCATION ON AN ALREADY-CATALOGED
+//*                    DATA SET.  ADDED THE SAYMAINT DD SO STEP010'S
+//*                    SITE LOOKUP HAS A SITE MASTER TO OPEN.
+//*****************************************************************
+//STEP010  EXEC PGM=SAYHEY
+//STEPLIB  DD  DSN=PROD.BATCH.LOADLIB,DISP=SHR
+//SYSOUT   DD  SYSOUT=*
+//SYSPRINT DD  SYSOUT=*
+//SAYRPT   DD  DSN=PROD.SAYHEY.RPT(+1),DISP=(NEW,CATLG,DELETE),
+//             UNIT=SYSDA,SPACE=(TRK,(1,1)),
+//             DCB=(RECFM=FB,LRECL=133,BLKSIZE=0)
+//SAYMSG   DD  DSN=PROD.SAYHEY.MSGTAB,DISP=SHR
+//SAYMAINT DD  DSN=PROD.SAYHEY.SITEMSTR,DISP=SHR
+//SAYHIST  DD  DSN=PROD.SAYHEY.HIST(+1),DISP=(NEW,CATLG,DELETE),
+//             UNIT=SYSDA,SPACE=(TRK,(1,1)),
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//SYSIN    DD  *
+SITE001        STD1
+/*
+//*****************************************************************
+//* STEP020 REPRESENTS THE NEXT STEP OF THE DAILY CYCLE.  IT IS
+//* BYPASSED WHENEVER STEP010 COMES BACK WITH A CONDITION CODE OF
+//* 8 OR HIGHER (SAYHEY0021E / SAYHEY0020E - SEE SAYHEY SOURCE),
+//* SO A BAD RUN DATE, A MISSING SYSIN CARD OR A SAYRPT OPEN
+//* FAILURE IN STEP010 STOPS THE CYCLE HERE INSTEAD OF CASCADING
+//* INTO LATER STEPS.
+//*****************************************************************
+//STEP020  EXEC PGM=IEFBR14,COND=(8,GE,STEP010)
+//DUMMY    DD  DUMMY
