@@ -0,0 +1,34 @@
+000100*****************************************************************
+000200* COPYBOOK:    SYHRUNDT
+000300* AUTHOR:      R. OKAFOR  -  BATCH SCHEDULING GROUP
+000400* DATE-WRITTEN: 01/12/2026
+000500* PURPOSE:     SHARED RUN-CONTROL LAYOUT GIVING EVERY JOB-STREAM
+000600*              PROGRAM A LIVE RUN DATE/TIME STAMP, POPULATED AT
+000700*              EXECUTION TIME.  REPLACES THE OLD PRACTICE OF
+000800*              FREEZING A RUN DATE INTO WORKING-STORAGE AS A
+000900*              COMPILE-TIME LITERAL.
+001000*
+001100*              THE CALLING PROGRAM IS RESPONSIBLE FOR POPULATING
+001200*              RD-RUN-DATE-NUM / RD-RUN-TIME-NUM (TYPICALLY VIA
+001300*              ACCEPT FROM DATE YYYYMMDD AND ACCEPT FROM TIME)
+001400*              DURING ITS OWN 1000-INITIALIZE PROCESSING - THIS
+001500*              COPYBOOK SUPPLIES THE LAYOUT ONLY.
+001600*
+001700* MODIFICATION HISTORY:
+001800*   01/12/2026  ROK  INITIAL VERSION.
+001900*****************************************************************
+002000 01  HINITI.
+002100     05  HINITI-YYYY             PIC 9(04).
+002200     05  HINITI-MM               PIC 9(02).
+002300     05  HINITI-DD               PIC 9(02).
+002400 01  RD-RUN-DATE-NUM             PIC 9(08).
+002500 01  RD-RUN-DATE-GRP REDEFINES RD-RUN-DATE-NUM.
+002600     05  RD-RUN-YYYY             PIC 9(04).
+002700     05  RD-RUN-MM               PIC 9(02).
+002800     05  RD-RUN-DD               PIC 9(02).
+002900 01  RD-RUN-TIME-NUM             PIC 9(08).
+003000 01  RD-RUN-TIME-GRP REDEFINES RD-RUN-TIME-NUM.
+003100     05  RD-RUN-HH               PIC 9(02).
+003200     05  RD-RUN-MN               PIC 9(02).
+003300     05  RD-RUN-SS               PIC 9(02).
+003400     05  RD-RUN-HS               PIC 9(02).
