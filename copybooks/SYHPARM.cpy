@@ -0,0 +1,26 @@
+000100*****************************************************************
+000200* COPYBOOK:    SYHPARM
+000300* AUTHOR:      R. OKAFOR  -  BATCH SCHEDULING GROUP
+000400* DATE-WRITTEN: 01/14/2026
+000500* PURPOSE:     SYSIN PARAMETER CARD LAYOUT FOR SAYHEY AND OTHER
+000600*              START-OF-CYCLE PROGRAMS.  THE FIRST FIELD CARRIES
+000700*              THE SITE (OR OPERATOR) ID THE PROGRAM IS RUNNING
+000800*              FOR.  ADDITIONAL FIELDS ARE RESERVED FOR FUTURE
+000900*              RUN PARAMETERS SO THE CARD LAYOUT DOES NOT HAVE TO
+001000*              CHANGE SHAPE EVERY TIME A NEW PARAMETER IS ADDED.
+001100*
+001200* MODIFICATION HISTORY:
+001300*   01/14/2026  ROK  INITIAL VERSION - SITE ID ONLY.
+001400*   01/16/2026  ROK  ADDED PARM-MSG-CODE SO THE SAME CARD CAN
+001500*                    SELECT A SAYMSG GREETING MESSAGE CODE.
+001600*   01/21/2026  ROK  ADDED PARM-SHIFT-CODE AND PARM-LANG-CODE SO
+001700*                    THE CARD CAN OVERRIDE THE SITE MASTER'S SHIFT
+001800*                    CODE AND SELECT A GREETING LANGUAGE FOR THIS
+001900*                    RUN.
+002000*****************************************************************
+002100 01  PARM-RECORD.
+002200     05  PARM-SITE-ID             PIC X(15).
+002300     05  PARM-MSG-CODE            PIC X(04).
+002400     05  PARM-SHIFT-CODE          PIC X(01).
+002500     05  PARM-LANG-CODE           PIC X(02).
+002600     05  FILLER                   PIC X(58).
