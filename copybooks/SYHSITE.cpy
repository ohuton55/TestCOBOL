@@ -0,0 +1,23 @@
+000100*****************************************************************
+000200* COPYBOOK:    SYHSITE
+000300* AUTHOR:      R. OKAFOR  -  BATCH SCHEDULING GROUP
+000400* DATE-WRITTEN: 01/20/2026
+000500* PURPOSE:     SITE MASTER LAYOUT MAINTAINED BY SAYMNT.  HOLDS THE
+000600*              PER-SITE VALUES THAT USED TO BE COMPILED INTO SAYHEY
+000700*              (DEFAULT MESSAGE CODE, STALENESS THRESHOLD) PLUS THE
+000800*              SHIFT CODE USED TO SELECT A GREETING VARIANT, SO
+000900*              OPERATIONS CAN CHANGE THEM WITHOUT A RECOMPILE.
+001000*
+001100* MODIFICATION HISTORY:
+001200*   01/20/2026  ROK  INITIAL VERSION.
+001300*****************************************************************
+001400 01  SITE-RECORD.
+001500     05  SITE-ID                   PIC X(15).
+001600     05  SITE-NAME                 PIC X(30).
+001700     05  SITE-DEFAULT-MSG-CODE     PIC X(04).
+001800     05  SITE-STALE-THRESHOLD      PIC 9(04).
+001900     05  SITE-SHIFT-CODE           PIC X(01).
+002000         88  SITE-SHIFT-FIRST          VALUE '1'.
+002100         88  SITE-SHIFT-SECOND         VALUE '2'.
+002200         88  SITE-SHIFT-THIRD          VALUE '3'.
+002300     05  FILLER                    PIC X(26).
