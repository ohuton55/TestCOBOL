@@ -0,0 +1,25 @@
+000100*****************************************************************
+000200* COPYBOOK:    SYHMSGR
+000300* AUTHOR:      R. OKAFOR  -  BATCH SCHEDULING GROUP
+000400* DATE-WRITTEN: 01/16/2026
+000500* PURPOSE:     RECORD LAYOUT FOR THE SAYMSG GREETING MESSAGE
+000600*              TABLE.  EACH ENTRY HOLDS THE TWO BANNER LINES FOR
+000700*              A GIVEN MESSAGE CODE SO OPERATIONS CAN CHANGE THE
+000800*              WORDING OF A RUN (HOLIDAY GREETING, SITE-SPECIFIC
+000900*              TEXT, SHIFT/LANGUAGE VARIANT) WITHOUT A RECOMPILE.
+001000*
+001100* MODIFICATION HISTORY:
+001200*   01/16/2026  ROK  INITIAL VERSION.
+001300*   01/21/2026  ROK  GROUPED MSG-CODE, MSG-SHIFT-CODE AND
+001400*                    MSG-LANG-CODE INTO MSG-KEY SO SAYMSG CAN HOLD
+001500*                    A DISTINCT GREETING PER MESSAGE CODE / SHIFT /
+001600*                    LANGUAGE COMBINATION INSTEAD OF JUST ONE
+001700*                    GREETING PER CODE.
+001800*****************************************************************
+001900 01  MSG-RECORD.
+002000     05  MSG-KEY.
+002100         10  MSG-CODE             PIC X(04).
+002200         10  MSG-SHIFT-CODE       PIC X(01).
+002300         10  MSG-LANG-CODE        PIC X(02).
+002400     05  MSG-TEXT-1                PIC X(40).
+002500     05  MSG-TEXT-2                PIC X(40).
