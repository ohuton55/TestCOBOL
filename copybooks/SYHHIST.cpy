@@ -0,0 +1,19 @@
+000100*****************************************************************
+000200* COPYBOOK:    SYHHIST
+000300* AUTHOR:      R. OKAFOR  -  BATCH SCHEDULING GROUP
+000400* DATE-WRITTEN: 01/17/2026
+000500* PURPOSE:     ONE-RECORD-PER-RUN AUDIT HISTORY LAYOUT FOR SAYHEY
+000600*              AND OTHER START-OF-CYCLE PROGRAMS.  WRITTEN TO A
+000700*              GENERATION DATA GROUP (GDG) SO EVERY EXECUTION IS
+000800*              PRESERVED AS ITS OWN GENERATION FOR AUDIT REVIEW.
+000900*
+001000* MODIFICATION HISTORY:
+001100*   01/17/2026  ROK  INITIAL VERSION.
+001200*****************************************************************
+001300 01  HIST-RECORD.
+001400     05  HIST-RUN-DATE             PIC 9(08).
+001500     05  HIST-RUN-TIME             PIC 9(08).
+001600     05  HIST-SITE-ID              PIC X(15).
+001700     05  HIST-MSG-CODE             PIC X(04).
+001800     05  HIST-RETURN-CODE          PIC 9(02).
+001900     05  FILLER                    PIC X(43).
