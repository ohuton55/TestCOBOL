@@ -0,0 +1,272 @@
+000100*****************************************************************
+000200* PROGRAM-ID:  SAYMNT
+000300* AUTHOR:      R. OKAFOR  -  BATCH SCHEDULING GROUP
+000400* INSTALLATION: DAYLIGHT DATA CENTER
+000500* DATE-WRITTEN: 01/20/2026
+000600* DATE-COMPILED:
+000700* PURPOSE:     ONLINE MAINTENANCE TRANSACTION FOR THE SAYMAINT SITE
+000800*              MASTER.  LETS AN OPERATOR ADD, CHANGE, INQUIRE ON OR
+000900*              DELETE A SITE'S DEFAULT MESSAGE CODE, STALENESS
+001000*              THRESHOLD AND SHIFT CODE WITHOUT FILING A CHANGE
+001100*              REQUEST AGAINST SAYHEY.
+001200* TECTONICS:   cobc -x saymnt.cbl
+001300*
+001400* MODIFICATION HISTORY:
+001500*   01/20/2026  ROK  INITIAL VERSION.
+001600*   01/22/2026  ROK  CODE REVIEW FIXES - ADDED WS-SAYMAINT-OPEN-SW,
+001700*                    SET ONLY ON A SUCCESSFUL OPEN, SO 9999-TERMINATE
+001800*                    CLOSES THE FILE BASED ON WHETHER IT IS ACTUALLY
+001900*                    OPEN RATHER THAN ON WHATEVER STATUS THE LAST
+002000*                    MENU TRANSACTION HAPPENED TO LEAVE BEHIND.
+002100*                    ADDED 7000-PROMPT-THRESHOLD AND
+002200*                    7100-PROMPT-SHIFT, RE-PROMPTING UNTIL THE
+002300*                    OPERATOR ENTERS A NUMERIC STALENESS THRESHOLD
+002400*                    AND A VALID SHIFT CODE, SO BAD DATA CANNOT
+002500*                    REACH SAYMAINT THROUGH THIS TRANSACTION.
+002600*****************************************************************
+002700 IDENTIFICATION DIVISION.
+002800 PROGRAM-ID.                  SAYMNT.
+002900 AUTHOR.                      R. OKAFOR.
+003000 INSTALLATION.                DAYLIGHT DATA CENTER.
+003100 DATE-WRITTEN.                01/20/2026.
+003200 DATE-COMPILED.
+003300*****************************************************************
+003400 ENVIRONMENT DIVISION.
+003500 CONFIGURATION SECTION.
+003600 SOURCE-COMPUTER.             IBM-370.
+003700 OBJECT-COMPUTER.             IBM-370.
+003800 INPUT-OUTPUT SECTION.
+003900 FILE-CONTROL.
+004000     SELECT SAYMAINT-FILE     ASSIGN TO SAYMAINT
+004100                               ORGANIZATION IS INDEXED
+004200                               ACCESS MODE IS DYNAMIC
+004300                               RECORD KEY IS SITE-ID
+004400                               FILE STATUS IS WS-SAYMAINT-STATUS.
+004500*****************************************************************
+004600 DATA DIVISION.
+004700 FILE SECTION.
+004800 FD  SAYMAINT-FILE
+004900     LABEL RECORDS ARE STANDARD.
+005000     COPY SYHSITE.
+005100 WORKING-STORAGE SECTION.
+005200*****************************************************************
+005300*    FILE STATUS AND TRANSACTION CONTROL FIELDS
+005400*****************************************************************
+005500 01  WS-SAYMAINT-STATUS        PIC X(02) VALUE SPACES.
+005600     88  WS-SAYMAINT-OK                  VALUE '00'.
+005700     88  WS-SAYMAINT-NOTFND              VALUE '23'.
+005800     88  WS-SAYMAINT-DUPKEY               VALUE '22'.
+005900 01  WS-SAYMAINT-OPEN-SW       PIC X(01) VALUE 'N'.
+006000     88  WS-SAYMAINT-OPEN                VALUE 'Y'.
+006100 01  WS-DONE-SW                PIC X(01) VALUE 'N'.
+006200     88  WS-DONE                        VALUE 'Y'.
+006300 01  WS-VALID-SW                PIC X(01) VALUE 'N'.
+006400     88  WS-VALID                       VALUE 'Y'.
+006500 01  WS-MENU-CHOICE             PIC X(01) VALUE SPACES.
+006600 01  WS-SEARCH-KEY               PIC X(15) VALUE SPACES.
+006700*****************************************************************
+006800*    PROCEDURE DIVISION
+006900*****************************************************************
+007000 PROCEDURE DIVISION.
+007100*****************************************************************
+007200*    0000-MAINLINE
+007300*****************************************************************
+007400 0000-MAINLINE.
+007500     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+007600     IF WS-SAYMAINT-OK
+007700         PERFORM 2000-PROCESS-MENU THRU 2000-EXIT
+007800             UNTIL WS-DONE
+007900     END-IF.
+008000     PERFORM 9999-TERMINATE THRU 9999-EXIT.
+008100     STOP RUN.
+008200*****************************************************************
+008300*    1000-INITIALIZE  -  OPEN THE SITE MASTER FOR UPDATE.
+008400*****************************************************************
+008500 1000-INITIALIZE.
+008600     OPEN I-O SAYMAINT-FILE.
+008700     IF WS-SAYMAINT-OK
+008800         SET WS-SAYMAINT-OPEN  TO TRUE
+008900     ELSE
+009000         DISPLAY 'SAYMNT0010E - UNABLE TO OPEN SAYMAINT, FILE '
+009100                 'STATUS = ' WS-SAYMAINT-STATUS
+009200     END-IF.
+009300 1000-EXIT.
+009400     EXIT.
+009500*****************************************************************
+009600*    2000-PROCESS-MENU  -  DISPLAY THE MAINTENANCE MENU AND
+009700*                           DISPATCH THE CHOSEN TRANSACTION.
+009800*****************************************************************
+009900 2000-PROCESS-MENU.
+010000     DISPLAY ' '.
+010100     DISPLAY 'SAYMNT - SITE MASTER MAINTENANCE'.
+010200     DISPLAY '  1 = ADD SITE      2 = CHANGE SITE'.
+010300     DISPLAY '  3 = INQUIRE SITE  4 = DELETE SITE'.
+010400     DISPLAY '  9 = QUIT'.
+010500     DISPLAY 'ENTER CHOICE: ' WITH NO ADVANCING.
+010600     ACCEPT WS-MENU-CHOICE.
+010700     EVALUATE WS-MENU-CHOICE
+010800         WHEN '1'
+010900             PERFORM 3000-ADD-SITE THRU 3000-EXIT
+011000         WHEN '2'
+011100             PERFORM 4000-CHANGE-SITE THRU 4000-EXIT
+011200         WHEN '3'
+011300             PERFORM 5000-INQUIRE-SITE THRU 5000-EXIT
+011400         WHEN '4'
+011500             PERFORM 6000-DELETE-SITE THRU 6000-EXIT
+011600         WHEN '9'
+011700             SET WS-DONE                TO TRUE
+011800         WHEN OTHER
+011900             DISPLAY 'SAYMNT0020E - INVALID MENU CHOICE - '
+012000                     WS-MENU-CHOICE
+012100     END-EVALUATE.
+012200 2000-EXIT.
+012300     EXIT.
+012400*****************************************************************
+012500*    3000-ADD-SITE  -  PROMPT FOR A NEW SITE RECORD AND WRITE IT.
+012600*****************************************************************
+012700 3000-ADD-SITE.
+012800     MOVE SPACES                TO SITE-RECORD.
+012900     DISPLAY 'ENTER SITE ID (15 CHARS): ' WITH NO ADVANCING.
+013000     ACCEPT SITE-ID.
+013100     DISPLAY 'ENTER SITE NAME (30 CHARS): ' WITH NO ADVANCING.
+013200     ACCEPT SITE-NAME.
+013300     DISPLAY 'ENTER DEFAULT MESSAGE CODE (4 CHARS): '
+013400             WITH NO ADVANCING.
+013500     ACCEPT SITE-DEFAULT-MSG-CODE.
+013600     PERFORM 7000-PROMPT-THRESHOLD THRU 7000-EXIT.
+013700     PERFORM 7100-PROMPT-SHIFT THRU 7100-EXIT.
+013800     WRITE SITE-RECORD
+013900         INVALID KEY
+014000             DISPLAY 'SAYMNT0030E - SITE ' SITE-ID
+014100                     ' ALREADY ON FILE'
+014200     END-WRITE.
+014300 3000-EXIT.
+014400     EXIT.
+014500*****************************************************************
+014600*    4000-CHANGE-SITE  -  READ A SITE RECORD, PROMPT FOR NEW
+014700*                          VALUES AND REWRITE IT.
+014800*****************************************************************
+014900 4000-CHANGE-SITE.
+015000     DISPLAY 'ENTER SITE ID TO CHANGE: ' WITH NO ADVANCING.
+015100     ACCEPT WS-SEARCH-KEY.
+015200     MOVE WS-SEARCH-KEY          TO SITE-ID.
+015300     READ SAYMAINT-FILE
+015400         INVALID KEY
+015500             DISPLAY 'SAYMNT0040E - SITE ' WS-SEARCH-KEY
+015600                     ' NOT ON FILE'
+015700             GO TO 4000-EXIT
+015800     END-READ.
+015900     DISPLAY 'CURRENT NAME = ' SITE-NAME.
+016000     DISPLAY 'ENTER NEW SITE NAME (30 CHARS): ' WITH NO ADVANCING.
+016100     ACCEPT SITE-NAME.
+016200     DISPLAY 'CURRENT DEFAULT MESSAGE CODE = '
+016300             SITE-DEFAULT-MSG-CODE.
+016400     DISPLAY 'ENTER NEW DEFAULT MESSAGE CODE (4 CHARS): '
+016500             WITH NO ADVANCING.
+016600     ACCEPT SITE-DEFAULT-MSG-CODE.
+016700     DISPLAY 'CURRENT STALENESS THRESHOLD = '
+016800             SITE-STALE-THRESHOLD.
+016900     PERFORM 7000-PROMPT-THRESHOLD THRU 7000-EXIT.
+017000     DISPLAY 'CURRENT SHIFT CODE = ' SITE-SHIFT-CODE.
+017100     PERFORM 7100-PROMPT-SHIFT THRU 7100-EXIT.
+017200     REWRITE SITE-RECORD
+017300         INVALID KEY
+017400             DISPLAY 'SAYMNT0041E - REWRITE FAILED FOR SITE '
+017500                     SITE-ID
+017600     END-REWRITE.
+017700 4000-EXIT.
+017800     EXIT.
+017900*****************************************************************
+018000*    5000-INQUIRE-SITE  -  READ AND DISPLAY A SITE RECORD.
+018100*****************************************************************
+018200 5000-INQUIRE-SITE.
+018300     DISPLAY 'ENTER SITE ID TO INQUIRE: ' WITH NO ADVANCING.
+018400     ACCEPT WS-SEARCH-KEY.
+018500     MOVE WS-SEARCH-KEY          TO SITE-ID.
+018600     READ SAYMAINT-FILE
+018700         INVALID KEY
+018800             DISPLAY 'SAYMNT0050E - SITE ' WS-SEARCH-KEY
+018900                     ' NOT ON FILE'
+019000             GO TO 5000-EXIT
+019100     END-READ.
+019200     DISPLAY 'SITE ID             = ' SITE-ID.
+019300     DISPLAY 'SITE NAME           = ' SITE-NAME.
+019400     DISPLAY 'DEFAULT MESSAGE CODE = ' SITE-DEFAULT-MSG-CODE.
+019500     DISPLAY 'STALENESS THRESHOLD  = ' SITE-STALE-THRESHOLD.
+019600     DISPLAY 'SHIFT CODE           = ' SITE-SHIFT-CODE.
+019700 5000-EXIT.
+019800     EXIT.
+019900*****************************************************************
+020000*    6000-DELETE-SITE  -  READ A SITE RECORD TO CONFIRM IT
+020100*                          EXISTS, THEN DELETE IT.
+020200*****************************************************************
+020300 6000-DELETE-SITE.
+020400     DISPLAY 'ENTER SITE ID TO DELETE: ' WITH NO ADVANCING.
+020500     ACCEPT WS-SEARCH-KEY.
+020600     MOVE WS-SEARCH-KEY          TO SITE-ID.
+020700     READ SAYMAINT-FILE
+020800         INVALID KEY
+020900             DISPLAY 'SAYMNT0060E - SITE ' WS-SEARCH-KEY
+021000                     ' NOT ON FILE'
+021100             GO TO 6000-EXIT
+021200     END-READ.
+021300     DELETE SAYMAINT-FILE
+021400         INVALID KEY
+021500             DISPLAY 'SAYMNT0061E - DELETE FAILED FOR SITE '
+021600                     SITE-ID
+021700     END-DELETE.
+021800 6000-EXIT.
+021900     EXIT.
+022000*****************************************************************
+022100*    7000-PROMPT-THRESHOLD  -  RE-PROMPT UNTIL THE OPERATOR ENTERS
+022200*                               A NUMERIC STALENESS THRESHOLD.
+022300*****************************************************************
+022400 7000-PROMPT-THRESHOLD.
+022500     MOVE 'N'                    TO WS-VALID-SW.
+022600     PERFORM 7010-ACCEPT-THRESHOLD THRU 7010-EXIT
+022700         UNTIL WS-VALID.
+022800 7000-EXIT.
+022900     EXIT.
+023000 7010-ACCEPT-THRESHOLD.
+023100     DISPLAY 'ENTER STALENESS THRESHOLD DAYS (4 DIGITS): '
+023200             WITH NO ADVANCING.
+023300     ACCEPT SITE-STALE-THRESHOLD.
+023400     IF SITE-STALE-THRESHOLD IS NUMERIC
+023500         SET WS-VALID             TO TRUE
+023600     ELSE
+023700         DISPLAY 'SAYMNT0070E - THRESHOLD MUST BE NUMERIC - '
+023800                 'RE-ENTER'
+023900     END-IF.
+024000 7010-EXIT.
+024100     EXIT.
+024200*****************************************************************
+024300*    7100-PROMPT-SHIFT  -  RE-PROMPT UNTIL THE OPERATOR ENTERS A
+024400*                           VALID SHIFT CODE.
+024500*****************************************************************
+024600 7100-PROMPT-SHIFT.
+024700     MOVE 'N'                    TO WS-VALID-SW.
+024800     PERFORM 7110-ACCEPT-SHIFT THRU 7110-EXIT
+024900         UNTIL WS-VALID.
+025000 7100-EXIT.
+025100     EXIT.
+025200 7110-ACCEPT-SHIFT.
+025300     DISPLAY 'ENTER SHIFT CODE (1/2/3): ' WITH NO ADVANCING.
+025400     ACCEPT SITE-SHIFT-CODE.
+025500     IF SITE-SHIFT-FIRST OR SITE-SHIFT-SECOND OR SITE-SHIFT-THIRD
+025600         SET WS-VALID             TO TRUE
+025700     ELSE
+025800         DISPLAY 'SAYMNT0071E - SHIFT CODE MUST BE 1, 2 OR 3 - '
+025900                 'RE-ENTER'
+026000     END-IF.
+026100 7110-EXIT.
+026200     EXIT.
+026300*****************************************************************
+026400*    9999-TERMINATE  -  CLOSE THE SITE MASTER.
+026500*****************************************************************
+026600 9999-TERMINATE.
+026700     IF WS-SAYMAINT-OPEN
+026800         CLOSE SAYMAINT-FILE
+026900     END-IF.
+027000 9999-EXIT.
+027100     EXIT.
+027200 END PROGRAM SAYMNT.
