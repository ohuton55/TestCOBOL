@@ -1,29 +1,481 @@
-
-      ******************************************************************
-      * Author:
-      * Date:
-      * Purpose:
-      * Tectonics: cobc
-      ******************************************************************
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. SAYHEY.
-       DATA DIVISION.
-       FILE SECTION.
-       WORKING-STORAGE SECTION.
-       01 HELLO1       PIC X(15).
-       01 HELLO2.
-           03 FILLER PIC X(06) VALUE 'HELLO,'.
-           03 FILLER PIC X(1)  VALUE SPACE.
-           03 FILLER PIC X(5)  VALUE 'WORLD'.
-           03 HINITI.
-               05 FILLER   PIC 9(4) VALUE 2023.
-               05 FILLER   PIC 9(2) VALUE 01.
-               05 FILLER   PIC 9(2) VALUE 17.
-       PROCEDURE DIVISION.
-       MAIN-PROCEDURE.
-            DISPLAY "Hello world"
-            DISPLAY "Hey Girls!"
-            DISPLAY HINITI.
-            STOP RUN.
-       END PROGRAM SAYHEY.
-
+000100*****************************************************************
+000200* PROGRAM-ID:  SAYHEY
+000300* AUTHOR:      R. OKAFOR  -  BATCH SCHEDULING GROUP
+000400* INSTALLATION: DAYLIGHT DATA CENTER
+000500* DATE-WRITTEN: 06/14/2019
+000600* DATE-COMPILED:
+000700* PURPOSE:     STEP ONE OF THE DAILY BATCH CYCLE.  DISPLAYS THE
+000800*              START-OF-CYCLE GREETING BANNER STAMPED WITH THE
+000900*              CURRENT RUN DATE, AND WRITES THE SAME BANNER TO A
+001000*              FILABLE JOB BANNER REPORT.
+001100* TECTONICS:   cobc -x test1.cbl
+001200*
+001300* MODIFICATION HISTORY:
+001400*   01/12/2026  ROK  REPLACED THE COMPILE-TIME HINITI LITERAL
+001500*                    WITH THE SHARED SYHRUNDT RUN-CONTROL
+001600*                    COPYBOOK SO THE BANNER STAMPS THE ACTUAL
+001700*                    RUN DATE INSTEAD OF A FROZEN DATE.
+001800*   01/13/2026  ROK  ADDED THE SAYRPT JOB BANNER REPORT FILE SO
+001900*                    THE GREETING, JOB NAME, STEP NAME AND RETURN
+002000*                    CODE ARE ARCHIVED AS A DURABLE REPORT RATHER
+002100*                    THAN SCROLLING OFF THE CONSOLE LOG.
+002200*   01/14/2026  ROK  HELLO1 IS NOW POPULATED FROM THE SYSIN PARM
+002300*                    CARD (SEE SYHPARM) AND FOLDED INTO THE
+002400*                    GREETING SO THE BANNER IDENTIFIES THE SITE
+002500*                    THE CYCLE IS RUNNING FOR.
+002600*   01/15/2026  ROK  ADDED 2000-VALIDATE-INPUT AND A WORKING
+002700*                    RETURN-CODE SWITCH SO A BAD RUN DATE, A
+002800*                    MISSING SITE ID OR A REPORT-FILE OPEN
+002900*                    FAILURE SETS A MEANINGFUL RETURN-CODE
+003000*                    INSTEAD OF AN UNCONDITIONAL STOP RUN.
+003100*   01/16/2026  ROK  REPLACED THE HELLO2 LITERAL GREETING TEXT
+003200*                    WITH A LOOKUP AGAINST THE SAYMSG MESSAGE
+003300*                    TABLE (SEE SYHMSGR), SELECTED BY THE
+003400*                    PARM-MSG-CODE CARD FIELD, SO OPERATIONS CAN
+003500*                    CHANGE THE BANNER WORDING WITHOUT A RECOMPILE.
+003600*   01/17/2026  ROK  ADDED 5000-WRITE-HISTORY, APPENDING ONE
+003700*                    SYHHIST AUDIT RECORD PER RUN TO THE SAYHIST
+003800*                    GDG SO PAST EXECUTIONS CAN BE REVIEWED AFTER
+003900*                    THE CONSOLE LOG IS GONE.
+004000*   01/18/2026  ROK  ADDED 3000-VALIDATE-STALENESS, COMPARING THE
+004100*                    COMPILED-IN WS-PROGRAM-BUILD-DATE AGAINST THE
+004200*                    LIVE RUN DATE.  NOTE - HINITI ITSELF IS NO
+004300*                    LONGER A COMPILE-TIME LITERAL AS OF THE
+004400*                    01/12/2026 CHANGE, SO THE STALE-LOAD-MODULE
+004500*                    CHECK IS DONE AGAINST THIS SEPARATE BUILD-DATE
+004600*                    MARKER INSTEAD - THAT IS WHAT WOULD ACTUALLY GO
+004700*                    STALE IF THE LOAD MODULE STOPPED BEING
+004800*                    RECOMPILED.
+004900*   01/20/2026  ROK  ADDED 1050-LOOKUP-SITE, READING THE SAYMAINT
+005000*                    SITE MASTER (SEE SYHSITE AND THE NEW SAYMNT
+005100*                    MAINTENANCE TRANSACTION) FOR THE SITE ID
+005200*                    SUPPLIED ON THE SYSIN CARD.  WHEN A SITE
+005300*                    RECORD IS ON FILE, ITS DEFAULT MESSAGE CODE
+005400*                    AND STALENESS THRESHOLD OVERRIDE THE
+005500*                    COMPILED-IN WS-DEFAULT-MSG-CODE AND
+005600*                    WS-STALE-THRESHOLD-DAYS, SO OPERATIONS CAN
+005700*                    CHANGE EITHER VALUE VIA SAYMNT INSTEAD OF A
+005800*                    RECOMPILE.  A MISSING SAYMAINT OR SITE RECORD
+005900*                    SIMPLY LEAVES THE COMPILED-IN DEFAULTS IN
+006000*                    PLACE.
+006100*   01/21/2026  ROK  SAYMSG IS NOW KEYED BY MSG-KEY (MESSAGE CODE
+006200*                    PLUS SHIFT CODE PLUS LANGUAGE CODE) INSTEAD OF
+006300*                    MESSAGE CODE ALONE, SO THE SAME MESSAGE CODE
+006400*                    CAN CARRY A DIFFERENT GREETING PER SHIFT AND
+006500*                    PER LANGUAGE.  1100-LOOKUP-MESSAGE RESOLVES THE
+006600*                    SHIFT CODE FROM THE SYSIN CARD OR, FAILING
+006700*                    THAT, THE SITE MASTER, AND THE LANGUAGE CODE
+006800*                    FROM THE SYSIN CARD, THEN TRIES THE EXACT
+006900*                    SHIFT/LANGUAGE ROW BEFORE FALLING BACK TO THE
+007000*                    FIRST-SHIFT/ENGLISH ROW FOR THAT CODE AND
+007100*                    FINALLY TO THE COMPILED-IN DEFAULT TEXT.
+007200*   01/22/2026  ROK  CODE REVIEW FIXES - 1000-INITIALIZE NOW CHECKS
+007300*                    WS-SAYRPT-OK BEFORE WRITING THE HEADER AND
+007400*                    WS-PARM-OK BEFORE READING PARM-FILE, INSTEAD OF
+007500*                    WRITING/READING UNCONDITIONALLY AFTER THE OPEN.
+007600*                    ADDED WS-SITE-FOUND-SW, SET ONLY WHEN
+007700*                    1050-LOOKUP-SITE ACTUALLY FINDS A SITE RECORD,
+007800*                    SO 1100-LOOKUP-MESSAGE NO LONGER TESTS
+007900*                    SITE-SHIFT-CODE WHEN IT WAS NEVER POPULATED.
+008000*                    CORRECTED WS-PROGRAM-BUILD-DATE TO MATCH THE
+008100*                    LAST ENTRY IN THIS HISTORY BLOCK.
+008200*                    5000-WRITE-HISTORY NOW DISPLAYS A WARNING AND
+008300*                    ESCALATES TO RC-WARNING WHEN SAYHIST FAILS TO
+008400*                    OPEN INSTEAD OF SILENTLY DROPPING THE AUDIT
+008500*                    RECORD.
+008600*   01/22/2026  ROK  CODE REVIEW FIXES, ROUND 2 - GATED THE CLOSE OF
+008700*                    PARM-FILE IN 1000-INITIALIZE ON WS-PARM-OK, THE
+008800*                    SAME WAY THE OPEN'S READ ALREADY IS.  WIDENED
+008900*                    WS-GREETING-LINE TO PIC X(63) SO A FULL-WIDTH
+009000*                    SAYMSG MESSAGE TEXT CONCATENATED WITH THE SITE
+009100*                    ID CAN NO LONGER SILENTLY TRUNCATE IN THE STRING
+009200*                    STATEMENT.  3000-VALIDATE-STALENESS IS NOW
+009300*                    SKIPPED WHEN 2000-VALIDATE-INPUT HAS ALREADY SET
+009400*                    RC-ERROR FOR A BAD RUN DATE, SINCE
+009500*                    INTEGER-OF-DATE ON THAT SAME BAD DATE IS
+009600*                    UNDEFINED.  CORRECTED WS-PROGRAM-BUILD-DATE TO
+009700*                    20260122, THIS HISTORY BLOCK'S ACTUAL LAST ENTRY
+009800*                    DATE.
+009900*   01/22/2026  ROK  CODE REVIEW FIXES, ROUND 3 - 2000-VALIDATE-INPUT
+010000*                    NOW ALSO CHECKS HINITI-YYYY FOR NUMERIC, SO A
+010100*                    CORRUPTED YEAR FROM ACCEPT FROM DATE NO LONGER
+010200*                    SLIPS THROUGH AS RC-NORMAL.  DROPPED RC-SEVERE -
+010300*                    NOTHING IN THIS PROGRAM EVER SETS IT, SO THE
+010400*                    MAINLINE GUARD AHEAD OF 3000-VALIDATE-STALENESS
+010500*                    NOW JUST CHECKS RC-ERROR.
+010600*****************************************************************
+010700 IDENTIFICATION DIVISION.
+010800 PROGRAM-ID.                  SAYHEY.
+010900 AUTHOR.                      R. OKAFOR.
+011000 INSTALLATION.                DAYLIGHT DATA CENTER.
+011100 DATE-WRITTEN.                06/14/2019.
+011200 DATE-COMPILED.
+011300*****************************************************************
+011400 ENVIRONMENT DIVISION.
+011500 CONFIGURATION SECTION.
+011600 SOURCE-COMPUTER.             IBM-370.
+011700 OBJECT-COMPUTER.             IBM-370.
+011800 INPUT-OUTPUT SECTION.
+011900 FILE-CONTROL.
+012000     SELECT SAYRPT-FILE       ASSIGN TO SAYRPT
+012100                               ORGANIZATION IS SEQUENTIAL
+012200                               FILE STATUS IS WS-SAYRPT-STATUS.
+012300     SELECT PARM-FILE         ASSIGN TO SYSIN
+012400                               ORGANIZATION IS LINE SEQUENTIAL
+012500                               FILE STATUS IS WS-PARM-STATUS.
+012600     SELECT SAYMSG-FILE       ASSIGN TO SAYMSG
+012700                               ORGANIZATION IS INDEXED
+012800                               ACCESS MODE IS RANDOM
+012900                               RECORD KEY IS MSG-KEY
+013000                               FILE STATUS IS WS-SAYMSG-STATUS.
+013100     SELECT SAYHIST-FILE      ASSIGN TO SAYHIST
+013200                               ORGANIZATION IS SEQUENTIAL
+013300                               FILE STATUS IS WS-SAYHIST-STATUS.
+013400     SELECT SAYMAINT-FILE     ASSIGN TO SAYMAINT
+013500                               ORGANIZATION IS INDEXED
+013600                               ACCESS MODE IS RANDOM
+013700                               RECORD KEY IS SITE-ID
+013800                               FILE STATUS IS WS-SAYMAINT-STATUS.
+013900*****************************************************************
+014000 DATA DIVISION.
+014100 FILE SECTION.
+014200 FD  SAYRPT-FILE
+014300     RECORDING MODE IS F
+014400     LABEL RECORDS ARE STANDARD.
+014500 01  RPT-HEADER-REC.
+014600     05  RPT-H-TITLE          PIC X(40).
+014700     05  FILLER               PIC X(93).
+014800 01  RPT-DETAIL-REC.
+014900     05  RPT-D-TEXT           PIC X(80).
+015000     05  FILLER               PIC X(53).
+015100 01  RPT-FOOTER-REC.
+015200     05  RPT-F-JOBLIT         PIC X(06).
+015300     05  RPT-F-JOBNAME        PIC X(08).
+015400     05  RPT-F-STEPLIT        PIC X(08).
+015500     05  RPT-F-STEPNAME       PIC X(08).
+015600     05  RPT-F-RETLIT         PIC X(09).
+015700     05  RPT-F-RETCODE        PIC 9(04).
+015800     05  FILLER               PIC X(90).
+015900 FD  PARM-FILE
+016000     LABEL RECORDS ARE STANDARD.
+016100     COPY SYHPARM.
+016200 FD  SAYMSG-FILE
+016300     LABEL RECORDS ARE STANDARD.
+016400     COPY SYHMSGR.
+016500 FD  SAYHIST-FILE
+016600     RECORDING MODE IS F
+016700     LABEL RECORDS ARE STANDARD.
+016800     COPY SYHHIST.
+016900 FD  SAYMAINT-FILE
+017000     LABEL RECORDS ARE STANDARD.
+017100     COPY SYHSITE.
+017200 WORKING-STORAGE SECTION.
+017300*****************************************************************
+017400*    RUN-CONTROL / RUN-DATE FIELDS (SHARED COPYBOOK)
+017500*****************************************************************
+017600     COPY SYHRUNDT.
+017700*****************************************************************
+017800*    GREETING BANNER FIELDS
+017900*****************************************************************
+018000 01  HELLO1                   PIC X(15).
+018100*****************************************************************
+018200*    GREETING MESSAGE TABLE CONTROL FIELDS
+018300*****************************************************************
+018400 01  WS-SAYMSG-STATUS         PIC X(02) VALUE SPACES.
+018500     88  WS-SAYMSG-OK                   VALUE '00'.
+018600 01  WS-SAYHIST-STATUS        PIC X(02) VALUE SPACES.
+018700     88  WS-SAYHIST-OK                  VALUE '00'.
+018800 01  WS-SAYMAINT-STATUS       PIC X(02) VALUE SPACES.
+018900     88  WS-SAYMAINT-OK                 VALUE '00'.
+019000 01  WS-SITE-FOUND-SW          PIC X(01) VALUE 'N'.
+019100     88  WS-SITE-FOUND                  VALUE 'Y'.
+019200 01  WS-MSG-CODE              PIC X(04) VALUE SPACES.
+019300 01  WS-DEFAULT-MSG-CODE      PIC X(04) VALUE 'STD1'.
+019400 01  WS-SHIFT-CODE            PIC X(01) VALUE '1'.
+019500 01  WS-LANG-CODE             PIC X(02) VALUE 'EN'.
+019600 01  WS-DEFAULT-MSG-TEXT-1    PIC X(40) VALUE 'HELLO, WORLD'.
+019700 01  WS-DEFAULT-MSG-TEXT-2    PIC X(40) VALUE 'Hey Girls!'.
+019800*****************************************************************
+019900*    JOB BANNER REPORT CONTROL FIELDS
+020000*****************************************************************
+020100 01  WS-SAYRPT-STATUS         PIC X(02) VALUE SPACES.
+020200     88  WS-SAYRPT-OK                   VALUE '00'.
+020300 01  WS-PARM-STATUS           PIC X(02) VALUE SPACES.
+020400     88  WS-PARM-OK                     VALUE '00'.
+020500     88  WS-PARM-EOF                    VALUE '10'.
+020600 01  WS-JOB-NAME               PIC X(08) VALUE 'SAYHEY'.
+020700 01  WS-STEP-NAME              PIC X(08) VALUE 'STEP010'.
+020800 01  WS-GREETING-LINE          PIC X(63).
+020900*****************************************************************
+021000*    RETURN-CODE / CONDITION-CODE CONTROL
+021100*****************************************************************
+021200 01  WS-RETURN-CODE            PIC 9(02) VALUE ZERO.
+021300     88  RC-NORMAL                      VALUE 0.
+021400     88  RC-WARNING                     VALUE 4.
+021500     88  RC-ERROR                       VALUE 8.
+021600*****************************************************************
+021700*    LOAD MODULE BUILD-DATE STALENESS CONTROL
+021800*****************************************************************
+021900 01  WS-PROGRAM-BUILD-DATE     PIC 9(08) VALUE 20260122.
+022000 01  WS-STALE-THRESHOLD-DAYS   PIC 9(04) VALUE 0090.
+022100 01  WS-BUILD-DATE-INT         PIC S9(08) COMP.
+022200 01  WS-RUN-DATE-INT           PIC S9(08) COMP.
+022300 01  WS-STALE-DAYS             PIC S9(06) COMP.
+022400*****************************************************************
+022500*    PROCEDURE DIVISION
+022600*****************************************************************
+022700 PROCEDURE DIVISION.
+022800*****************************************************************
+022900*    0000-MAINLINE
+023000*****************************************************************
+023100 0000-MAINLINE.
+023200     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+023300     PERFORM 1050-LOOKUP-SITE THRU 1050-EXIT.
+023400     PERFORM 1100-LOOKUP-MESSAGE THRU 1100-EXIT.
+023500     PERFORM 2000-VALIDATE-INPUT THRU 2000-EXIT.
+023600     IF NOT RC-ERROR
+023700         PERFORM 3000-VALIDATE-STALENESS THRU 3000-EXIT
+023800     END-IF.
+023900     IF RC-NORMAL OR RC-WARNING
+024000         PERFORM 4000-PRODUCE-BANNER THRU 4000-EXIT
+024100     END-IF.
+024200     PERFORM 5000-WRITE-HISTORY THRU 5000-EXIT.
+024300     PERFORM 9999-TERMINATE THRU 9999-EXIT.
+024400     MOVE WS-RETURN-CODE       TO RETURN-CODE.
+024500     STOP RUN.
+024600*****************************************************************
+024700*    1000-INITIALIZE  -  STAMP THE LIVE RUN DATE VIA THE SHARED
+024800*                        RUN-CONTROL COPYBOOK AND OPEN THE JOB
+024900*                        BANNER REPORT.
+025000*****************************************************************
+025100 1000-INITIALIZE.
+025200     ACCEPT RD-RUN-DATE-NUM FROM DATE YYYYMMDD.
+025300     ACCEPT RD-RUN-TIME-NUM FROM TIME.
+025400     MOVE RD-RUN-YYYY         TO HINITI-YYYY.
+025500     MOVE RD-RUN-MM           TO HINITI-MM.
+025600     MOVE RD-RUN-DD           TO HINITI-DD.
+025700     OPEN OUTPUT SAYRPT-FILE.
+025800     IF WS-SAYRPT-OK
+025900         MOVE SPACES           TO RPT-HEADER-REC
+026000         MOVE 'SAYHEY START-OF-CYCLE BANNER REPORT'
+026100                               TO RPT-H-TITLE
+026200         WRITE RPT-HEADER-REC
+026300     END-IF.
+026400     OPEN INPUT PARM-FILE.
+026500     MOVE SPACES               TO HELLO1.
+026600     IF WS-PARM-OK
+026700         READ PARM-FILE
+026800             AT END
+026900                 MOVE SPACES   TO PARM-RECORD
+027000         END-READ
+027100     ELSE
+027200         MOVE SPACES           TO PARM-RECORD
+027300     END-IF.
+027400     IF WS-PARM-OK
+027500         CLOSE PARM-FILE
+027600     END-IF.
+027700     MOVE PARM-SITE-ID          TO HELLO1.
+027800 1000-EXIT.
+027900     EXIT.
+028000*****************************************************************
+028100*    1050-LOOKUP-SITE  -  LOOK UP THIS SITE'S RECORD IN THE
+028200*                          SAYMAINT SITE MASTER (MAINTAINED BY
+028300*                          SAYMNT).  WHEN ON FILE, ITS DEFAULT
+028400*                          MESSAGE CODE AND STALENESS THRESHOLD
+028500*                          OVERRIDE THE COMPILED-IN DEFAULTS SO
+028600*                          OPERATIONS CAN CHANGE THEM WITHOUT A
+028700*                          RECOMPILE.  A MISSING SAYMAINT OR SITE
+028800*                          RECORD LEAVES THE COMPILED-IN DEFAULTS
+028900*                          ALONE.
+029000*****************************************************************
+029100 1050-LOOKUP-SITE.
+029200     IF HELLO1 NOT = SPACES
+029300         OPEN INPUT SAYMAINT-FILE
+029400         IF WS-SAYMAINT-OK
+029500             MOVE HELLO1           TO SITE-ID
+029600             READ SAYMAINT-FILE
+029700                 INVALID KEY
+029800                     CONTINUE
+029900                 NOT INVALID KEY
+030000                     SET WS-SITE-FOUND TO TRUE
+030100                     IF PARM-MSG-CODE = SPACES
+030200                         MOVE SITE-DEFAULT-MSG-CODE
+030300                                   TO PARM-MSG-CODE
+030400                     END-IF
+030500                     MOVE SITE-STALE-THRESHOLD
+030600                               TO WS-STALE-THRESHOLD-DAYS
+030700             END-READ
+030800             CLOSE SAYMAINT-FILE
+030900         END-IF
+031000     END-IF.
+031100 1050-EXIT.
+031200     EXIT.
+031300*****************************************************************
+031400*    1100-LOOKUP-MESSAGE  -  LOOK UP THE GREETING TEXT FOR THIS
+031500*                            RUN IN THE SAYMSG MESSAGE TABLE.
+031600*                            FALLS BACK TO THE COMPILED-IN
+031700*                            DEFAULT TEXT IF THE TABLE OR THE
+031800*                            REQUESTED MESSAGE CODE IS MISSING.
+031900*****************************************************************
+032000 1100-LOOKUP-MESSAGE.
+032100     MOVE WS-DEFAULT-MSG-CODE  TO WS-MSG-CODE.
+032200     IF PARM-MSG-CODE NOT = SPACES
+032300         MOVE PARM-MSG-CODE    TO WS-MSG-CODE
+032400     END-IF.
+032500     IF PARM-SHIFT-CODE NOT = SPACES
+032600         MOVE PARM-SHIFT-CODE  TO WS-SHIFT-CODE
+032700     ELSE
+032800         IF WS-SITE-FOUND AND SITE-SHIFT-CODE NOT = SPACES
+032900             MOVE SITE-SHIFT-CODE TO WS-SHIFT-CODE
+033000         END-IF
+033100     END-IF.
+033200     IF PARM-LANG-CODE NOT = SPACES
+033300         MOVE PARM-LANG-CODE   TO WS-LANG-CODE
+033400     END-IF.
+033500     MOVE WS-DEFAULT-MSG-TEXT-1 TO MSG-TEXT-1.
+033600     MOVE WS-DEFAULT-MSG-TEXT-2 TO MSG-TEXT-2.
+033700     OPEN INPUT SAYMSG-FILE.
+033800     IF WS-SAYMSG-OK
+033900         MOVE WS-MSG-CODE      TO MSG-CODE
+034000         MOVE WS-SHIFT-CODE    TO MSG-SHIFT-CODE
+034100         MOVE WS-LANG-CODE     TO MSG-LANG-CODE
+034200         READ SAYMSG-FILE
+034300             INVALID KEY
+034400                 MOVE WS-MSG-CODE  TO MSG-CODE
+034500                 MOVE '1'          TO MSG-SHIFT-CODE
+034600                 MOVE 'EN'         TO MSG-LANG-CODE
+034700                 READ SAYMSG-FILE
+034800                     INVALID KEY
+034900                         MOVE WS-DEFAULT-MSG-TEXT-1 TO MSG-TEXT-1
+035000                         MOVE WS-DEFAULT-MSG-TEXT-2 TO MSG-TEXT-2
+035100                 END-READ
+035200         END-READ
+035300         CLOSE SAYMSG-FILE
+035400     END-IF.
+035500 1100-EXIT.
+035600     EXIT.
+035700*****************************************************************
+035800*    2000-VALIDATE-INPUT  -  VALIDATE THE RUN DATE AND PARAMETER
+035900*                            INPUT AND THE REPORT FILE OPEN.  SETS
+036000*                            WS-RETURN-CODE SO THE JOB STREAM CAN
+036100*                            COND-CHECK THIS STEP.
+036200*****************************************************************
+036300 2000-VALIDATE-INPUT.
+036400     IF HINITI-YYYY IS NOT NUMERIC
+036500        OR HINITI-MM IS NOT NUMERIC
+036600        OR HINITI-MM < 1 OR HINITI-MM > 12
+036700        OR HINITI-DD IS NOT NUMERIC
+036800        OR HINITI-DD < 1 OR HINITI-DD > 31
+036900         DISPLAY 'SAYHEY0020E - INVALID RUN DATE RETURNED BY '
+037000                 'ACCEPT FROM DATE - ' HINITI
+037100         MOVE 8                TO WS-RETURN-CODE
+037200         GO TO 2000-EXIT
+037300     END-IF.
+037400     IF NOT WS-SAYRPT-OK
+037500         DISPLAY 'SAYHEY0021E - UNABLE TO OPEN SAYRPT, FILE '
+037600                 'STATUS = ' WS-SAYRPT-STATUS
+037700         MOVE 8                TO WS-RETURN-CODE
+037800         GO TO 2000-EXIT
+037900     END-IF.
+038000     IF HELLO1 = SPACES
+038100         DISPLAY 'SAYHEY0022W - NO SITE ID SUPPLIED VIA SYSIN '
+038200                 'PARM CARD'
+038300         MOVE 4                TO WS-RETURN-CODE
+038400     END-IF.
+038500 2000-EXIT.
+038600     EXIT.
+038700*****************************************************************
+038800*    3000-VALIDATE-STALENESS  -  WARN WHEN THE LOAD MODULE'S
+038900*                                BUILD DATE IS TOO FAR BEHIND THE
+039000*                                LIVE SYSTEM DATE, CATCHING A
+039100*                                STALE LOAD MODULE THAT HAS NOT
+039200*                                BEEN RECOMPILED IN A WHILE.
+039300*****************************************************************
+039400 3000-VALIDATE-STALENESS.
+039500     COMPUTE WS-BUILD-DATE-INT =
+039600             FUNCTION INTEGER-OF-DATE(WS-PROGRAM-BUILD-DATE).
+039700     COMPUTE WS-RUN-DATE-INT =
+039800             FUNCTION INTEGER-OF-DATE(RD-RUN-DATE-NUM).
+039900     COMPUTE WS-STALE-DAYS =
+040000             WS-RUN-DATE-INT - WS-BUILD-DATE-INT.
+040100     IF WS-STALE-DAYS > WS-STALE-THRESHOLD-DAYS
+040200         DISPLAY 'SAYHEY0030W - LOAD MODULE BUILD DATE '
+040300                 WS-PROGRAM-BUILD-DATE ' IS ' WS-STALE-DAYS
+040400                 ' DAYS OLD - VERIFY THIS IS THE INTENDED LOAD '
+040500                 'MODULE'
+040600         IF RC-NORMAL
+040700             MOVE 4             TO WS-RETURN-CODE
+040800         END-IF
+040900     END-IF.
+041000 3000-EXIT.
+041100     EXIT.
+041200*****************************************************************
+041300*    4000-PRODUCE-BANNER  -  DISPLAY THE GREETING AND RUN DATE ON
+041400*                            SYSOUT AND WRITE THE SAME LINES TO
+041500*                            THE JOB BANNER REPORT.
+041600*****************************************************************
+041700 4000-PRODUCE-BANNER.
+041800     MOVE SPACES               TO WS-GREETING-LINE.
+041900     STRING FUNCTION TRIM(MSG-TEXT-1) DELIMITED BY SIZE
+042000            ' - SITE '         DELIMITED BY SIZE
+042100            HELLO1             DELIMITED BY SIZE
+042200                               INTO WS-GREETING-LINE.
+042300     DISPLAY WS-GREETING-LINE.
+042400     DISPLAY MSG-TEXT-2.
+042500     DISPLAY HINITI.
+042600     MOVE SPACES               TO RPT-DETAIL-REC.
+042700     MOVE WS-GREETING-LINE     TO RPT-D-TEXT.
+042800     WRITE RPT-DETAIL-REC.
+042900     MOVE SPACES               TO RPT-DETAIL-REC.
+043000     MOVE MSG-TEXT-2           TO RPT-D-TEXT.
+043100     WRITE RPT-DETAIL-REC.
+043200     MOVE SPACES               TO RPT-DETAIL-REC.
+043300     STRING 'RUN DATE = ' HINITI-YYYY '-' HINITI-MM '-' HINITI-DD
+043400                               DELIMITED BY SIZE
+043500                               INTO RPT-D-TEXT.
+043600     WRITE RPT-DETAIL-REC.
+043700 4000-EXIT.
+043800     EXIT.
+043900*****************************************************************
+044000*    5000-WRITE-HISTORY  -  APPEND ONE AUDIT RECORD FOR THIS RUN
+044100*                           TO THE SAYHIST GENERATION DATA GROUP.
+044200*****************************************************************
+044300 5000-WRITE-HISTORY.
+044400     OPEN OUTPUT SAYHIST-FILE.
+044500     IF WS-SAYHIST-OK
+044600         MOVE SPACES           TO HIST-RECORD
+044700         MOVE RD-RUN-DATE-NUM  TO HIST-RUN-DATE
+044800         MOVE RD-RUN-TIME-NUM  TO HIST-RUN-TIME
+044900         MOVE HELLO1           TO HIST-SITE-ID
+045000         MOVE WS-MSG-CODE      TO HIST-MSG-CODE
+045100         MOVE WS-RETURN-CODE   TO HIST-RETURN-CODE
+045200         WRITE HIST-RECORD
+045300         CLOSE SAYHIST-FILE
+045400     ELSE
+045500         DISPLAY 'SAYHEY0050W - UNABLE TO OPEN SAYHIST, FILE '
+045600                 'STATUS = ' WS-SAYHIST-STATUS
+045700                 ' - RUN NOT AUDITED'
+045800         IF RC-NORMAL
+045900             MOVE 4             TO WS-RETURN-CODE
+046000         END-IF
+046100     END-IF.
+046200 5000-EXIT.
+046300     EXIT.
+046400*****************************************************************
+046500*    9999-TERMINATE  -  WRITE THE REPORT FOOTER AND CLOSE FILES.
+046600*****************************************************************
+046700 9999-TERMINATE.
+046800     IF WS-SAYRPT-OK
+046900         MOVE SPACES           TO RPT-FOOTER-REC
+047000         MOVE 'JOB = '         TO RPT-F-JOBLIT
+047100         MOVE WS-JOB-NAME      TO RPT-F-JOBNAME
+047200         MOVE ' STEP = '       TO RPT-F-STEPLIT
+047300         MOVE WS-STEP-NAME     TO RPT-F-STEPNAME
+047400         MOVE ' RETCODE='      TO RPT-F-RETLIT
+047500         MOVE WS-RETURN-CODE   TO RPT-F-RETCODE
+047600         WRITE RPT-FOOTER-REC
+047700         CLOSE SAYRPT-FILE
+047800     END-IF.
+047900 9999-EXIT.
+048000     EXIT.
+048100 END PROGRAM SAYHEY.
